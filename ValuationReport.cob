@@ -0,0 +1,75 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ValuationReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UPDATED-INVENTORY-FILE ASSIGN TO 'UPDATED_INVENTORY.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT VALUATION-REPORT-FILE ASSIGN TO 'VALUATION_REPORT.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD UPDATED-INVENTORY-FILE.
+01 UPDATED-INVENTORY-RECORD PIC X(45).
+
+FD VALUATION-REPORT-FILE.
+01 VALUATION-REPORT-RECORD PIC X(50).
+
+WORKING-STORAGE SECTION.
+01 EOF-FLAG PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 TEMP-RECORD PIC X(45).
+01 INVENTORY-FIELDS.
+    COPY INVFIELDS REPLACING ITEM-QUANTITY BY UPDATED-QUANTITY.
+
+01 RAW-UNIT-PRICE PIC X(7).
+01 RAW-UNIT-PRICE-N REDEFINES RAW-UNIT-PRICE PIC 9(5)V99.
+
+01 ITEM-VALUE PIC 9(9)V99.
+01 GRAND-TOTAL PIC 9(9)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+000-MAIN.
+    OPEN INPUT UPDATED-INVENTORY-FILE
+         OUTPUT VALUATION-REPORT-FILE
+    PERFORM 1000-WRITE-HEADING
+    PERFORM 2000-VALUE-ITEMS
+    CLOSE UPDATED-INVENTORY-FILE
+    PERFORM 3000-WRITE-GRAND-TOTAL
+    CLOSE VALUATION-REPORT-FILE
+    STOP RUN.
+
+1000-WRITE-HEADING.
+    MOVE SPACES TO VALUATION-REPORT-RECORD
+    STRING "ITEM-ID LOC ITEM-NAME        QUANTITY PRICE    VALUE"
+        DELIMITED BY SIZE INTO VALUATION-REPORT-RECORD
+    WRITE VALUATION-REPORT-RECORD.
+
+2000-VALUE-ITEMS.
+    PERFORM UNTIL EOF
+        READ UPDATED-INVENTORY-FILE INTO TEMP-RECORD
+            AT END
+                SET EOF TO TRUE
+            NOT AT END
+                UNSTRING TEMP-RECORD DELIMITED BY ALL SPACES
+                    INTO ITEM-ID, LOCATION-CODE, ITEM-NAME, UPDATED-QUANTITY,
+                         RAW-UNIT-PRICE
+                MOVE RAW-UNIT-PRICE-N TO UNIT-PRICE
+                PERFORM 2100-WRITE-ITEM-VALUE
+        END-READ
+    END-PERFORM.
+
+2100-WRITE-ITEM-VALUE.
+    COMPUTE ITEM-VALUE = UPDATED-QUANTITY * UNIT-PRICE
+    ADD ITEM-VALUE TO GRAND-TOTAL
+    MOVE SPACES TO VALUATION-REPORT-RECORD
+    STRING ITEM-ID " " LOCATION-CODE " " ITEM-NAME " " UPDATED-QUANTITY " "
+        UNIT-PRICE " " ITEM-VALUE DELIMITED BY SIZE INTO VALUATION-REPORT-RECORD
+    WRITE VALUATION-REPORT-RECORD.
+
+3000-WRITE-GRAND-TOTAL.
+    MOVE SPACES TO VALUATION-REPORT-RECORD
+    STRING "GRAND TOTAL " GRAND-TOTAL DELIMITED BY SIZE
+        INTO VALUATION-REPORT-RECORD
+    WRITE VALUATION-REPORT-RECORD.
