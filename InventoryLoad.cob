@@ -0,0 +1,153 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InventoryLoad.
+
+*> One-time conversion step: reads the legacy flat-text inventory
+*> extract (ITEM-ID LOCATION-CODE ITEM-NAME ITEM-QUANTITY UNIT-PRICE,
+*> space-delimited, one item per line) and builds the indexed
+*> INVENTORY.DAT that InventoryManagement expects to open. Run this
+*> once against a freshly exported INVENTORY_LOAD.DAT before the first
+*> InventoryManagement run against a given INVENTORY.DAT, and again
+*> any time INVENTORY.DAT needs to be rebuilt from a flat extract.
+*> Malformed lines and duplicate keys are rejected to EXCEPTIONS.DAT,
+*> the same place InventoryManagement reports bad input. INVENTORY-FILE
+*> is opened ACCESS MODE IS RANDOM rather than SEQUENTIAL so the source
+*> extract does not have to be pre-sorted by ITEM-KEY — the multi-
+*> warehouse extract is just the per-location files concatenated, not
+*> key-ordered, and a sequential-access WRITE would reject most of it
+*> as out-of-sequence.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVENTORY-SOURCE-FILE ASSIGN TO 'INVENTORY_LOAD.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT INVENTORY-FILE ASSIGN TO 'INVENTORY.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS ITEM-KEY
+        FILE STATUS IS INVENTORY-FILE-STATUS.
+    SELECT EXCEPTIONS-FILE ASSIGN TO 'EXCEPTIONS.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXCEPTIONS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD INVENTORY-SOURCE-FILE.
+01 INVENTORY-SOURCE-RECORD PIC X(48).
+
+FD INVENTORY-FILE.
+01 INVENTORY-RECORD.
+    COPY INVFIELDS.
+
+FD EXCEPTIONS-FILE.
+01 EXCEPTIONS-RECORD PIC X(70).
+
+WORKING-STORAGE SECTION.
+01 EOF-FLAG PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 TEMP-RECORD PIC X(48).
+01 INVENTORY-FILE-STATUS PIC X(2).
+01 EXCEPTIONS-FILE-STATUS PIC X(2).
+01 LOAD-COUNT PIC 9(6) COMP VALUE 0.
+01 REJECT-COUNT PIC 9(6) COMP VALUE 0.
+
+01 RAW-ITEM-ID PIC X(5).
+01 RAW-LOCATION-CODE PIC X(3).
+01 RAW-ITEM-NAME PIC X(15).
+01 RAW-ITEM-QUANTITY PIC X(4).
+01 RAW-UNIT-PRICE PIC X(7).
+01 RAW-UNIT-PRICE-N REDEFINES RAW-UNIT-PRICE PIC 9(5)V99.
+01 RAW-OVERFLOW-FIELD PIC X(10).
+01 UNSTRING-FIELD-COUNT PIC 9(2) COMP.
+01 RECORD-VALID-SW PIC X VALUE 'Y'.
+   88 RECORD-VALID VALUE 'Y'.
+   88 RECORD-INVALID VALUE 'N'.
+01 REJECT-REASON PIC X(20).
+
+PROCEDURE DIVISION.
+000-MAIN.
+    OPEN INPUT INVENTORY-SOURCE-FILE
+    PERFORM 1250-OPEN-EXCEPTIONS-FILE
+    OPEN OUTPUT INVENTORY-FILE
+    IF INVENTORY-FILE-STATUS NOT = '00'
+        DISPLAY "INVENTORY.DAT COULD NOT BE CREATED - STATUS " INVENTORY-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM UNTIL EOF
+        READ INVENTORY-SOURCE-FILE INTO TEMP-RECORD
+            AT END
+                SET EOF TO TRUE
+            NOT AT END
+                PERFORM 1700-VALIDATE-RECORD
+                IF RECORD-INVALID
+                    PERFORM 1800-WRITE-EXCEPTION
+                ELSE
+                    PERFORM 1900-WRITE-INVENTORY-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE INVENTORY-SOURCE-FILE
+          INVENTORY-FILE
+          EXCEPTIONS-FILE
+    DISPLAY "INVENTORY.DAT LOADED - " LOAD-COUNT " RECORDS, " REJECT-COUNT " REJECTED"
+    STOP RUN.
+
+1250-OPEN-EXCEPTIONS-FILE.
+    OPEN OUTPUT EXCEPTIONS-FILE
+    IF EXCEPTIONS-FILE-STATUS NOT = '00'
+        DISPLAY "EXCEPTIONS.DAT COULD NOT BE OPENED - STATUS " EXCEPTIONS-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+1700-VALIDATE-RECORD.
+    SET RECORD-VALID TO TRUE
+    MOVE SPACES TO REJECT-REASON
+    MOVE SPACES TO RAW-ITEM-ID RAW-LOCATION-CODE RAW-ITEM-NAME
+                   RAW-ITEM-QUANTITY RAW-UNIT-PRICE RAW-OVERFLOW-FIELD
+    MOVE 0 TO UNSTRING-FIELD-COUNT
+    UNSTRING TEMP-RECORD DELIMITED BY ALL SPACES
+        INTO RAW-ITEM-ID, RAW-LOCATION-CODE, RAW-ITEM-NAME,
+             RAW-ITEM-QUANTITY, RAW-UNIT-PRICE, RAW-OVERFLOW-FIELD
+        TALLYING IN UNSTRING-FIELD-COUNT
+    IF UNSTRING-FIELD-COUNT NOT = 5
+        SET RECORD-INVALID TO TRUE
+        MOVE "FIELD COUNT" TO REJECT-REASON
+    ELSE
+        IF RAW-ITEM-ID IS NOT NUMERIC
+            SET RECORD-INVALID TO TRUE
+            MOVE "NON-NUMERIC ITEM-ID" TO REJECT-REASON
+        ELSE
+            IF RAW-ITEM-QUANTITY IS NOT NUMERIC
+                SET RECORD-INVALID TO TRUE
+                MOVE "NON-NUMERIC QUANTITY" TO REJECT-REASON
+            ELSE
+                IF RAW-UNIT-PRICE IS NOT NUMERIC
+                    SET RECORD-INVALID TO TRUE
+                    MOVE "NON-NUMERIC PRICE" TO REJECT-REASON
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    IF RECORD-VALID
+        MOVE RAW-ITEM-ID TO ITEM-ID
+        MOVE RAW-LOCATION-CODE TO LOCATION-CODE
+        MOVE RAW-ITEM-NAME TO ITEM-NAME
+        MOVE RAW-ITEM-QUANTITY TO ITEM-QUANTITY
+        MOVE RAW-UNIT-PRICE-N TO UNIT-PRICE
+    END-IF.
+
+1800-WRITE-EXCEPTION.
+    ADD 1 TO REJECT-COUNT
+    MOVE SPACES TO EXCEPTIONS-RECORD
+    STRING TEMP-RECORD " " REJECT-REASON
+        DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+    WRITE EXCEPTIONS-RECORD.
+
+1900-WRITE-INVENTORY-RECORD.
+    WRITE INVENTORY-RECORD
+        INVALID KEY
+            MOVE "DUPLICATE KEY" TO REJECT-REASON
+            PERFORM 1800-WRITE-EXCEPTION
+        NOT INVALID KEY
+            ADD 1 TO LOAD-COUNT
+    END-WRITE.
