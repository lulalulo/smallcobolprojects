@@ -2,34 +2,87 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. FactorialCalculator.
 AUTHOR. YourName.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NUM-INPUT-FILE ASSIGN TO 'FACTORIAL_INPUT.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS NUM-FILE-STATUS.
+    SELECT FACTORIAL-REPORT-FILE ASSIGN TO 'FACTORIAL_REPORT.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD NUM-INPUT-FILE.
+01 NUM-INPUT-RECORD PIC X(5).
+
+FD FACTORIAL-REPORT-FILE.
+01 FACTORIAL-REPORT-RECORD PIC X(30).
+
 WORKING-STORAGE SECTION.
-01 Num PIC 9(5) VALUE 5.  -- Change the initial value as needed
+01 Num PIC 9(5) VALUE 5.
 01 Factorial PIC 9(18) VALUE 1.
 
+01 NUM-FILE-STATUS PIC X(2).
+01 RUN-MODE-FLAG PIC X VALUE 'I'.
+   88 BATCH-MODE VALUE 'B'.
+   88 INTERACTIVE-MODE VALUE 'I'.
+01 NUM-EOF-FLAG PIC X VALUE 'N'.
+   88 NUM-EOF VALUE 'Y'.
+   88 NUM-NOT-EOF VALUE 'N'.
+
 PROCEDURE DIVISION.
-MAIN-LOGIC.
-    DISPLAY "Enter a number to calculate its factorial:" WITH NO ADVANCING.
-    ACCEPT Num.
+000-MAIN.
+    PERFORM 1000-OPEN-NUM-INPUT
+    IF BATCH-MODE
+        PERFORM 2000-RUN-BATCH
+    ELSE
+        PERFORM 2100-RUN-INTERACTIVE
+    END-IF
+    STOP RUN.
 
-    IF Num < 0 THEN
-        DISPLAY "Factorial is not defined for negative numbers."
-        STOP RUN
+1000-OPEN-NUM-INPUT.
+    OPEN INPUT NUM-INPUT-FILE
+    IF NUM-FILE-STATUS = '35'
+        SET INTERACTIVE-MODE TO TRUE
+    ELSE
+        SET BATCH-MODE TO TRUE
     END-IF.
 
-    COMPUTE Factorial = FUNCTION FACTORIAL(Num).
-    DISPLAY "Factorial of " Num " is " Factorial.
+2000-RUN-BATCH.
+    OPEN OUTPUT FACTORIAL-REPORT-FILE
+    PERFORM 1900-WRITE-HEADING
+    PERFORM UNTIL NUM-EOF
+        READ NUM-INPUT-FILE
+            AT END
+                SET NUM-EOF TO TRUE
+            NOT AT END
+                MOVE NUM-INPUT-RECORD TO Num
+                PERFORM 2500-COMPUTE-FACTORIAL
+                PERFORM 2010-WRITE-REPORT-LINE
+        END-READ
+    END-PERFORM
+    CLOSE NUM-INPUT-FILE
+          FACTORIAL-REPORT-FILE.
 
-    STOP RUN.
+1900-WRITE-HEADING.
+    MOVE SPACES TO FACTORIAL-REPORT-RECORD
+    STRING "NUM   FACTORIAL" DELIMITED BY SIZE INTO FACTORIAL-REPORT-RECORD
+    WRITE FACTORIAL-REPORT-RECORD.
 
-FUNCTION FACTORIAL
-    SECTION.
-    01 N PIC 9(5).
-    01 Result PIC 9(18) VALUE 1.
+2010-WRITE-REPORT-LINE.
+    MOVE SPACES TO FACTORIAL-REPORT-RECORD
+    STRING Num " " Factorial DELIMITED BY SIZE INTO FACTORIAL-REPORT-RECORD
+    WRITE FACTORIAL-REPORT-RECORD.
 
-    IF N = 0 THEN
-        RETURN Result
+2100-RUN-INTERACTIVE.
+    DISPLAY "Enter a number to calculate its factorial:" WITH NO ADVANCING
+    ACCEPT Num
+    PERFORM 2500-COMPUTE-FACTORIAL
+    DISPLAY "Factorial of " Num " is " Factorial.
+
+2500-COMPUTE-FACTORIAL.
+    IF Num < 0
+        DISPLAY "Factorial is not defined for negative numbers."
     ELSE
-        COMPUTE Result = N * FUNCTION FACTORIAL(N - 1)
-        RETURN Result
+        COMPUTE Factorial = FUNCTION FACTORIAL(Num)
     END-IF.
