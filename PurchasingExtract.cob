@@ -0,0 +1,113 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PurchasingExtract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UPDATED-INVENTORY-FILE ASSIGN TO 'UPDATED_INVENTORY.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PURCHASING-EXTRACT-FILE ASSIGN TO 'PURCHASING_EXTRACT.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD UPDATED-INVENTORY-FILE.
+01 UPDATED-INVENTORY-RECORD PIC X(45).
+
+FD PURCHASING-EXTRACT-FILE.
+01 PURCHASING-EXTRACT-RECORD.
+    05 PE-ITEM-CODE PIC 9(5).
+    05 PE-DESCRIPTION PIC X(15).
+    05 PE-ON-HAND-QTY PIC 9(6).
+    05 PE-REORDER-FLAG PIC X(1).
+
+WORKING-STORAGE SECTION.
+01 EOF-FLAG PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 TEMP-RECORD PIC X(45).
+01 INVENTORY-FIELDS.
+    COPY INVFIELDS REPLACING ITEM-QUANTITY BY UPDATED-QUANTITY.
+
+01 RAW-UNIT-PRICE PIC X(7).
+
+01 REORDER-THRESHOLD PIC 9(4) VALUE 0010.
+
+01 PE-ROLLUP-COUNT PIC 9(4) COMP VALUE 0.
+01 PE-ROLLUP-TABLE.
+   05 PE-ROLLUP-ENTRY OCCURS 1 TO 500 TIMES DEPENDING ON PE-ROLLUP-COUNT
+      INDEXED BY PE-ROLLUP-IDX.
+      10 PR-ITEM-ID PIC 9(5).
+      10 PR-ITEM-NAME PIC X(15).
+      10 PR-TOTAL-QUANTITY PIC 9(6).
+
+01 PE-ROLLUP-FOUND-SW PIC X VALUE 'N'.
+   88 PE-ROLLUP-FOUND VALUE 'Y'.
+   88 PE-ROLLUP-NOT-FOUND VALUE 'N'.
+
+01 PE-ROLLUP-TABLE-FULL-SW PIC X VALUE 'N'.
+   88 PE-ROLLUP-TABLE-FULL VALUE 'Y'.
+
+PROCEDURE DIVISION.
+000-MAIN.
+    OPEN INPUT UPDATED-INVENTORY-FILE
+         OUTPUT PURCHASING-EXTRACT-FILE
+    PERFORM 1000-ACCUMULATE-TOTALS
+    CLOSE UPDATED-INVENTORY-FILE
+    PERFORM 2000-WRITE-EXTRACT
+    CLOSE PURCHASING-EXTRACT-FILE
+    STOP RUN.
+
+1000-ACCUMULATE-TOTALS.
+    PERFORM UNTIL EOF
+        READ UPDATED-INVENTORY-FILE INTO TEMP-RECORD
+            AT END
+                SET EOF TO TRUE
+            NOT AT END
+                UNSTRING TEMP-RECORD DELIMITED BY ALL SPACES
+                    INTO ITEM-ID, LOCATION-CODE, ITEM-NAME, UPDATED-QUANTITY,
+                         RAW-UNIT-PRICE
+                PERFORM 1100-ADD-TO-ROLLUP
+        END-READ
+    END-PERFORM.
+
+1100-ADD-TO-ROLLUP.
+    SET PE-ROLLUP-NOT-FOUND TO TRUE
+    SET PE-ROLLUP-IDX TO 1
+    IF PE-ROLLUP-COUNT > 0
+        SEARCH PE-ROLLUP-ENTRY
+            AT END
+                SET PE-ROLLUP-NOT-FOUND TO TRUE
+            WHEN PR-ITEM-ID (PE-ROLLUP-IDX) = ITEM-ID
+                SET PE-ROLLUP-FOUND TO TRUE
+        END-SEARCH
+    END-IF
+    IF PE-ROLLUP-FOUND
+        ADD UPDATED-QUANTITY TO PR-TOTAL-QUANTITY (PE-ROLLUP-IDX)
+    ELSE
+        IF PE-ROLLUP-COUNT < 500
+            ADD 1 TO PE-ROLLUP-COUNT
+            MOVE ITEM-ID TO PR-ITEM-ID (PE-ROLLUP-COUNT)
+            MOVE ITEM-NAME TO PR-ITEM-NAME (PE-ROLLUP-COUNT)
+            MOVE UPDATED-QUANTITY TO PR-TOTAL-QUANTITY (PE-ROLLUP-COUNT)
+        ELSE
+            IF NOT PE-ROLLUP-TABLE-FULL
+                SET PE-ROLLUP-TABLE-FULL TO TRUE
+                DISPLAY "PURCHASING ROLLUP TABLE FULL AT 500 ITEMS - REMAINING ITEMS OMITTED"
+            END-IF
+        END-IF
+    END-IF.
+
+2000-WRITE-EXTRACT.
+    PERFORM VARYING PE-ROLLUP-IDX FROM 1 BY 1 UNTIL PE-ROLLUP-IDX > PE-ROLLUP-COUNT
+        PERFORM 2100-WRITE-EXTRACT-RECORD
+    END-PERFORM.
+
+2100-WRITE-EXTRACT-RECORD.
+    MOVE PR-ITEM-ID (PE-ROLLUP-IDX) TO PE-ITEM-CODE
+    MOVE PR-ITEM-NAME (PE-ROLLUP-IDX) TO PE-DESCRIPTION
+    MOVE PR-TOTAL-QUANTITY (PE-ROLLUP-IDX) TO PE-ON-HAND-QTY
+    IF PR-TOTAL-QUANTITY (PE-ROLLUP-IDX) < REORDER-THRESHOLD
+        MOVE 'Y' TO PE-REORDER-FLAG
+    ELSE
+        MOVE 'N' TO PE-REORDER-FLAG
+    END-IF
+    WRITE PURCHASING-EXTRACT-RECORD.
