@@ -0,0 +1,14 @@
+*> Shared inventory item field definitions.
+*> Included via COPY by InventoryManagement and any reporting
+*> program that needs to agree with it on field widths, in
+*> particular UNIT-PRICE, so the two can't drift out of sync.
+*> ITEM-KEY groups ITEM-ID and LOCATION-CODE together so
+*> InventoryManagement can use it as the RECORD KEY of the indexed
+*> INVENTORY-FILE (a single warehouse's ITEM-ID is not by itself
+*> unique across locations).
+    05 ITEM-KEY.
+        10 ITEM-ID PIC 9(5).
+        10 LOCATION-CODE PIC X(3).
+    05 ITEM-NAME PIC X(15).
+    05 ITEM-QUANTITY PIC 9(4).
+    05 UNIT-PRICE PIC 9(5)V99.
