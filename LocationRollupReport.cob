@@ -0,0 +1,101 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LocationRollupReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UPDATED-INVENTORY-FILE ASSIGN TO 'UPDATED_INVENTORY.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ROLLUP-REPORT-FILE ASSIGN TO 'LOCATION_ROLLUP.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD UPDATED-INVENTORY-FILE.
+01 UPDATED-INVENTORY-RECORD PIC X(45).
+
+FD ROLLUP-REPORT-FILE.
+01 ROLLUP-REPORT-RECORD PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 EOF-FLAG PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 TEMP-RECORD PIC X(45).
+01 INVENTORY-FIELDS.
+    COPY INVFIELDS REPLACING ITEM-QUANTITY BY UPDATED-QUANTITY.
+
+01 ROLLUP-COUNT PIC 9(4) COMP VALUE 0.
+01 ROLLUP-TABLE.
+   05 ROLLUP-ENTRY OCCURS 1 TO 500 TIMES DEPENDING ON ROLLUP-COUNT
+      INDEXED BY ROLLUP-IDX.
+      10 RU-ITEM-ID PIC 9(5).
+      10 RU-ITEM-NAME PIC X(15).
+      10 RU-TOTAL-QUANTITY PIC 9(6).
+
+01 ROLLUP-FOUND-SW PIC X VALUE 'N'.
+   88 ROLLUP-FOUND VALUE 'Y'.
+   88 ROLLUP-NOT-FOUND VALUE 'N'.
+
+01 ROLLUP-TABLE-FULL-SW PIC X VALUE 'N'.
+   88 ROLLUP-TABLE-FULL VALUE 'Y'.
+
+PROCEDURE DIVISION.
+000-MAIN.
+    OPEN INPUT UPDATED-INVENTORY-FILE
+         OUTPUT ROLLUP-REPORT-FILE
+    PERFORM 1000-ACCUMULATE-TOTALS
+    CLOSE UPDATED-INVENTORY-FILE
+    PERFORM 2000-WRITE-REPORT
+    CLOSE ROLLUP-REPORT-FILE
+    STOP RUN.
+
+1000-ACCUMULATE-TOTALS.
+    PERFORM UNTIL EOF
+        READ UPDATED-INVENTORY-FILE INTO TEMP-RECORD
+            AT END
+                SET EOF TO TRUE
+            NOT AT END
+                UNSTRING TEMP-RECORD DELIMITED BY ALL SPACES
+                    INTO ITEM-ID, LOCATION-CODE, ITEM-NAME, UPDATED-QUANTITY
+                PERFORM 1100-ADD-TO-ROLLUP
+        END-READ
+    END-PERFORM.
+
+1100-ADD-TO-ROLLUP.
+    SET ROLLUP-NOT-FOUND TO TRUE
+    SET ROLLUP-IDX TO 1
+    IF ROLLUP-COUNT > 0
+        SEARCH ROLLUP-ENTRY
+            AT END
+                SET ROLLUP-NOT-FOUND TO TRUE
+            WHEN RU-ITEM-ID (ROLLUP-IDX) = ITEM-ID
+                SET ROLLUP-FOUND TO TRUE
+        END-SEARCH
+    END-IF
+    IF ROLLUP-FOUND
+        ADD UPDATED-QUANTITY TO RU-TOTAL-QUANTITY (ROLLUP-IDX)
+    ELSE
+        IF ROLLUP-COUNT < 500
+            ADD 1 TO ROLLUP-COUNT
+            MOVE ITEM-ID TO RU-ITEM-ID (ROLLUP-COUNT)
+            MOVE ITEM-NAME TO RU-ITEM-NAME (ROLLUP-COUNT)
+            MOVE UPDATED-QUANTITY TO RU-TOTAL-QUANTITY (ROLLUP-COUNT)
+        ELSE
+            IF NOT ROLLUP-TABLE-FULL
+                SET ROLLUP-TABLE-FULL TO TRUE
+                DISPLAY "ROLLUP TABLE FULL AT 500 ITEMS - REMAINING ITEMS OMITTED"
+            END-IF
+        END-IF
+    END-IF.
+
+2000-WRITE-REPORT.
+    MOVE SPACES TO ROLLUP-REPORT-RECORD
+    STRING "ITEM-ID ITEM-NAME        TOTAL-QTY" DELIMITED BY SIZE
+        INTO ROLLUP-REPORT-RECORD
+    WRITE ROLLUP-REPORT-RECORD
+    PERFORM VARYING ROLLUP-IDX FROM 1 BY 1 UNTIL ROLLUP-IDX > ROLLUP-COUNT
+        MOVE SPACES TO ROLLUP-REPORT-RECORD
+        STRING RU-ITEM-ID (ROLLUP-IDX) " " RU-ITEM-NAME (ROLLUP-IDX) " "
+            RU-TOTAL-QUANTITY (ROLLUP-IDX) DELIMITED BY SIZE
+            INTO ROLLUP-REPORT-RECORD
+        WRITE ROLLUP-REPORT-RECORD
+    END-PERFORM.
