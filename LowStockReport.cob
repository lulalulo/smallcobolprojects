@@ -0,0 +1,125 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LowStockReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UPDATED-INVENTORY-FILE ASSIGN TO 'UPDATED_INVENTORY.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT LOW-STOCK-REPORT-FILE ASSIGN TO 'LOW_STOCK_REPORT.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD UPDATED-INVENTORY-FILE.
+01 UPDATED-INVENTORY-RECORD PIC X(45).
+
+FD LOW-STOCK-REPORT-FILE.
+01 LOW-STOCK-REPORT-RECORD PIC X(50).
+
+WORKING-STORAGE SECTION.
+01 EOF-FLAG PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 TEMP-RECORD PIC X(45).
+01 INVENTORY-FIELDS.
+    COPY INVFIELDS REPLACING ITEM-QUANTITY BY UPDATED-QUANTITY.
+
+01 REORDER-THRESHOLD PIC 9(4) VALUE 0010.
+
+01 LOW-STOCK-COUNT PIC 9(4) COMP VALUE 0.
+01 LOW-STOCK-TABLE.
+   05 LOW-STOCK-ENTRY OCCURS 1 TO 500 TIMES DEPENDING ON LOW-STOCK-COUNT
+      INDEXED BY LOW-STOCK-IDX.
+      10 LS-ITEM-ID PIC 9(5).
+      10 LS-LOCATION-CODE PIC X(3).
+      10 LS-ITEM-NAME PIC X(15).
+      10 LS-QUANTITY PIC 9(4).
+
+01 LOW-STOCK-TABLE-FULL-SW PIC X VALUE 'N'.
+   88 LOW-STOCK-TABLE-FULL VALUE 'Y'.
+
+01 SORT-SUB-1 PIC 9(4) COMP.
+01 SORT-SUB-2 PIC 9(4) COMP.
+01 SWAP-ITEM-ID PIC 9(5).
+01 SWAP-LOCATION-CODE PIC X(3).
+01 SWAP-ITEM-NAME PIC X(15).
+01 SWAP-QUANTITY PIC 9(4).
+
+PROCEDURE DIVISION.
+000-MAIN.
+    OPEN INPUT UPDATED-INVENTORY-FILE
+         OUTPUT LOW-STOCK-REPORT-FILE
+    PERFORM 1000-COLLECT-LOW-STOCK
+    CLOSE UPDATED-INVENTORY-FILE
+    IF LOW-STOCK-COUNT > 0
+        PERFORM 2000-SORT-WORST-FIRST
+    END-IF
+    PERFORM 3000-WRITE-REPORT
+    CLOSE LOW-STOCK-REPORT-FILE
+    STOP RUN.
+
+1000-COLLECT-LOW-STOCK.
+    PERFORM UNTIL EOF
+        READ UPDATED-INVENTORY-FILE INTO TEMP-RECORD
+            AT END
+                SET EOF TO TRUE
+            NOT AT END
+                UNSTRING TEMP-RECORD DELIMITED BY ALL SPACES
+                    INTO ITEM-ID, LOCATION-CODE, ITEM-NAME, UPDATED-QUANTITY
+                IF UPDATED-QUANTITY < REORDER-THRESHOLD
+                    IF LOW-STOCK-COUNT < 500
+                        ADD 1 TO LOW-STOCK-COUNT
+                        MOVE ITEM-ID TO LS-ITEM-ID (LOW-STOCK-COUNT)
+                        MOVE LOCATION-CODE TO LS-LOCATION-CODE (LOW-STOCK-COUNT)
+                        MOVE ITEM-NAME TO LS-ITEM-NAME (LOW-STOCK-COUNT)
+                        MOVE UPDATED-QUANTITY TO LS-QUANTITY (LOW-STOCK-COUNT)
+                    ELSE
+                        IF NOT LOW-STOCK-TABLE-FULL
+                            SET LOW-STOCK-TABLE-FULL TO TRUE
+                            DISPLAY "LOW STOCK TABLE FULL AT 500 ENTRIES - REMAINING ITEMS OMITTED"
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+
+2000-SORT-WORST-FIRST.
+    PERFORM VARYING SORT-SUB-1 FROM 1 BY 1
+        UNTIL SORT-SUB-1 > LOW-STOCK-COUNT - 1
+        PERFORM VARYING SORT-SUB-2 FROM 1 BY 1
+            UNTIL SORT-SUB-2 > LOW-STOCK-COUNT - SORT-SUB-1
+            IF LS-QUANTITY (SORT-SUB-2) > LS-QUANTITY (SORT-SUB-2 + 1)
+                MOVE LS-ITEM-ID (SORT-SUB-2) TO SWAP-ITEM-ID
+                MOVE LS-LOCATION-CODE (SORT-SUB-2) TO SWAP-LOCATION-CODE
+                MOVE LS-ITEM-NAME (SORT-SUB-2) TO SWAP-ITEM-NAME
+                MOVE LS-QUANTITY (SORT-SUB-2) TO SWAP-QUANTITY
+                MOVE LS-ITEM-ID (SORT-SUB-2 + 1) TO LS-ITEM-ID (SORT-SUB-2)
+                MOVE LS-LOCATION-CODE (SORT-SUB-2 + 1) TO LS-LOCATION-CODE (SORT-SUB-2)
+                MOVE LS-ITEM-NAME (SORT-SUB-2 + 1) TO LS-ITEM-NAME (SORT-SUB-2)
+                MOVE LS-QUANTITY (SORT-SUB-2 + 1) TO LS-QUANTITY (SORT-SUB-2)
+                MOVE SWAP-ITEM-ID TO LS-ITEM-ID (SORT-SUB-2 + 1)
+                MOVE SWAP-LOCATION-CODE TO LS-LOCATION-CODE (SORT-SUB-2 + 1)
+                MOVE SWAP-ITEM-NAME TO LS-ITEM-NAME (SORT-SUB-2 + 1)
+                MOVE SWAP-QUANTITY TO LS-QUANTITY (SORT-SUB-2 + 1)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+3000-WRITE-REPORT.
+    MOVE SPACES TO LOW-STOCK-REPORT-RECORD
+    STRING "ITEM-ID LOC ITEM-NAME        QUANTITY" DELIMITED BY SIZE
+        INTO LOW-STOCK-REPORT-RECORD
+    WRITE LOW-STOCK-REPORT-RECORD
+    IF LOW-STOCK-COUNT = 0
+        MOVE SPACES TO LOW-STOCK-REPORT-RECORD
+        STRING "No items below reorder threshold." DELIMITED BY SIZE
+            INTO LOW-STOCK-REPORT-RECORD
+        WRITE LOW-STOCK-REPORT-RECORD
+    ELSE
+        PERFORM VARYING SORT-SUB-1 FROM 1 BY 1 UNTIL SORT-SUB-1 > LOW-STOCK-COUNT
+            MOVE SPACES TO LOW-STOCK-REPORT-RECORD
+            STRING LS-ITEM-ID (SORT-SUB-1) " " LS-LOCATION-CODE (SORT-SUB-1) " "
+                LS-ITEM-NAME (SORT-SUB-1) " " LS-QUANTITY (SORT-SUB-1) DELIMITED BY SIZE
+                INTO LOW-STOCK-REPORT-RECORD
+            WRITE LOW-STOCK-REPORT-RECORD
+        END-PERFORM
+    END-IF.
