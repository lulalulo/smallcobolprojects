@@ -4,49 +4,391 @@ PROGRAM-ID. InventoryManagement.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT INVENTORY-FILE ASSIGN TO 'INVENTORY.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT INVENTORY-FILE ASSIGN TO 'INVENTORY.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ITEM-KEY
+        FILE STATUS IS INVENTORY-FILE-STATUS.
     SELECT UPDATED-INVENTORY-FILE ASSIGN TO 'UPDATED_INVENTORY.DAT' ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TRANSACTIONS-FILE ASSIGN TO 'TRANSACTIONS.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TRANS-FILE-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-FILE-STATUS.
+    SELECT EXCEPTIONS-FILE ASSIGN TO 'EXCEPTIONS.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXCEPTIONS-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD INVENTORY-FILE.
 01 INVENTORY-RECORD.
-   05 ITEM-ID PIC 9(5).
-   05 ITEM-NAME PIC X(15).
-   05 ITEM-QUANTITY PIC 9(4).
+    COPY INVFIELDS.
 
 FD UPDATED-INVENTORY-FILE.
-01 UPDATED-INVENTORY-RECORD PIC X(24).
+01 UPDATED-INVENTORY-RECORD PIC X(45) VALUE SPACES.
+
+FD TRANSACTIONS-FILE.
+01 TRANSACTION-RECORD PIC X(25).
+
+FD AUDIT-FILE.
+01 AUDIT-RECORD PIC X(50).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD PIC X(20).
+
+FD EXCEPTIONS-FILE.
+01 EXCEPTIONS-RECORD PIC X(70).
 
 WORKING-STORAGE SECTION.
 01 EOF-FLAG PIC X VALUE 'N'.
    88 EOF VALUE 'Y'.
    88 NOT-EOF VALUE 'N'.
-01 TEMP-RECORD PIC X(24).
-01 SALES-UPDATE PIC 9(4).
+01 SALES-UPDATE PIC S9(4) SIGN LEADING SEPARATE.
 01 UPDATED-QUANTITY PIC 9(4).
+01 INVENTORY-FILE-STATUS PIC X(2).
+
+01 TRANS-FILE-STATUS PIC X(2).
+01 RUN-MODE-FLAG PIC X VALUE 'I'.
+   88 BATCH-MODE VALUE 'B'.
+   88 INTERACTIVE-MODE VALUE 'I'.
+01 TRANS-EOF-FLAG PIC X VALUE 'N'.
+   88 TRANS-EOF VALUE 'Y'.
+   88 TRANS-NOT-EOF VALUE 'N'.
+01 TRANS-TEMP-RECORD PIC X(25).
+01 TRANS-COUNT PIC 9(4) COMP VALUE 0.
+01 TRANS-TABLE.
+   05 TRANS-ENTRY OCCURS 1 TO 1000 TIMES DEPENDING ON TRANS-COUNT
+      INDEXED BY TRANS-IDX.
+      10 TRANS-ITEM-ID PIC 9(5).
+      10 TRANS-LOCATION-CODE PIC X(3).
+      10 TRANS-QTY-CHANGE PIC S9(4) SIGN LEADING SEPARATE.
+
+01 OLD-QUANTITY PIC 9(4).
+01 APPLIED-DELTA PIC S9(4) SIGN LEADING SEPARATE.
+01 ITEM-CHANGED-SW PIC X VALUE 'N'.
+   88 ITEM-CHANGED VALUE 'Y'.
+   88 ITEM-NOT-CHANGED VALUE 'N'.
+01 RUN-DATE PIC 9(6).
+01 RUN-TIME PIC 9(8).
+01 AUDIT-FILE-STATUS PIC X(2).
+
+01 CHECKPOINT-FILE-STATUS PIC X(2).
+01 RESTART-MODE-SW PIC X VALUE 'N'.
+   88 RESTART-MODE VALUE 'Y'.
+   88 NOT-RESTART-MODE VALUE 'N'.
+01 SKIP-MODE-SW PIC X VALUE 'N'.
+   88 SKIP-RECORD VALUE 'Y'.
+   88 DONT-SKIP-RECORD VALUE 'N'.
+01 CKPT-TEMP-RECORD PIC X(20).
+01 LAST-CKPT-ITEM-ID PIC 9(5).
+01 LAST-CKPT-LOCATION-CODE PIC X(3).
+01 CKPT-STATUS-FLAG PIC X.
+   88 CKPT-COMPLETE VALUE 'C'.
+   88 CKPT-INCOMPLETE VALUE 'I'.
+
+01 EXCEPTIONS-FILE-STATUS PIC X(2).
+01 RAW-TRANS-ITEM-ID PIC X(5).
+01 RAW-TRANS-LOCATION-CODE PIC X(3).
+01 RAW-TRANS-QTY-CHANGE PIC S9(4) SIGN LEADING SEPARATE.
+01 RAW-TRANS-OVERFLOW PIC X(10).
+01 TRANS-FIELD-COUNT PIC 9(2) COMP.
+01 TRANS-ITEM-ID-STG PIC X(10).
+01 TRANS-ITEM-ID-LEN PIC 9(2) COMP.
+01 TRANS-LOCATION-STG PIC X(10).
+01 TRANS-LOCATION-LEN PIC 9(2) COMP.
+01 TRANS-QTY-STG PIC X(10).
+01 TRANS-QTY-LEN PIC 9(2) COMP.
+01 TRANS-RECORD-VALID-SW PIC X VALUE 'Y'.
+   88 TRANS-RECORD-VALID VALUE 'Y'.
+   88 TRANS-RECORD-INVALID VALUE 'N'.
+01 TRANS-REJECT-REASON PIC X(20).
 
 PROCEDURE DIVISION.
 000-MAIN.
-    OPEN INPUT INVENTORY-FILE
-         OUTPUT UPDATED-INVENTORY-FILE
+    PERFORM 1300-READ-CHECKPOINT
+    PERFORM 1250-OPEN-EXCEPTIONS-FILE
+    PERFORM 1000-OPEN-TRANSACTIONS
+    PERFORM 1200-OPEN-AUDIT-FILE
+    OPEN I-O INVENTORY-FILE
+    IF INVENTORY-FILE-STATUS NOT = '00'
+        DISPLAY "INVENTORY.DAT COULD NOT BE OPENED - STATUS " INVENTORY-FILE-STATUS
+        DISPLAY "RUN InventoryLoad TO BUILD THE INDEXED FILE BEFORE THE FIRST LOAD"
+        STOP RUN
+    END-IF
+    OPEN OUTPUT UPDATED-INVENTORY-FILE
+    IF BATCH-MODE
+        PERFORM 5000-APPLY-TRANSACTIONS
+    ELSE
+        PERFORM 5500-INTERACTIVE-UPDATE-ALL
+    END-IF
+    PERFORM 6000-WRITE-SNAPSHOT
+    CLOSE INVENTORY-FILE
+          UPDATED-INVENTORY-FILE
+          AUDIT-FILE
+          EXCEPTIONS-FILE
+    IF BATCH-MODE
+        CLOSE TRANSACTIONS-FILE
+    END-IF
+    PERFORM 1500-WRITE-CHECKPOINT-COMPLETE
+    STOP RUN.
+
+5000-APPLY-TRANSACTIONS.
+    PERFORM VARYING TRANS-IDX FROM 1 BY 1 UNTIL TRANS-IDX > TRANS-COUNT
+        MOVE TRANS-ITEM-ID (TRANS-IDX) TO ITEM-ID
+        MOVE TRANS-LOCATION-CODE (TRANS-IDX) TO LOCATION-CODE
+        IF SKIP-RECORD
+            PERFORM 1400-CHECK-RESUME-POINT
+        ELSE
+            PERFORM 5010-APPLY-ONE-TRANSACTION
+        END-IF
+    END-PERFORM.
+
+5010-APPLY-ONE-TRANSACTION.
+    READ INVENTORY-FILE
+        INVALID KEY
+            PERFORM 5020-WRITE-NOT-FOUND-EXCEPTION
+        NOT INVALID KEY
+            PERFORM 5030-APPLY-AND-REWRITE
+    END-READ
+    PERFORM 1600-UPDATE-CHECKPOINT.
+
+5020-WRITE-NOT-FOUND-EXCEPTION.
+    MOVE SPACES TO EXCEPTIONS-RECORD
+    STRING ITEM-ID " " LOCATION-CODE " TRANSACTION FOR UNKNOWN ITEM"
+        DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+    WRITE EXCEPTIONS-RECORD.
+
+5030-APPLY-AND-REWRITE.
+    MOVE ITEM-QUANTITY TO OLD-QUANTITY
+    MOVE TRANS-QTY-CHANGE (TRANS-IDX) TO APPLIED-DELTA
+    COMPUTE UPDATED-QUANTITY = ITEM-QUANTITY + APPLIED-DELTA
+    IF UPDATED-QUANTITY < 0
+        MOVE 0 TO UPDATED-QUANTITY
+    END-IF
+    MOVE UPDATED-QUANTITY TO ITEM-QUANTITY
+    REWRITE INVENTORY-RECORD
+    SET ITEM-CHANGED TO TRUE
+    PERFORM 4000-WRITE-AUDIT-RECORD.
+
+5500-INTERACTIVE-UPDATE-ALL.
     PERFORM UNTIL EOF
-        READ INVENTORY-FILE INTO TEMP-RECORD
+        READ INVENTORY-FILE NEXT RECORD
             AT END
                 SET EOF TO TRUE
             NOT AT END
-                UNSTRING TEMP-RECORD DELIMITED BY SPACES INTO ITEM-ID, ITEM-NAME, ITEM-QUANTITY
-                DISPLAY "Item: " ITEM-NAME ", Quantity: " ITEM-QUANTITY
-                DISPLAY "Enter sales (-) or new stock (+) for " ITEM-NAME ": "
-                ACCEPT SALES-UPDATE
-                COMPUTE UPDATED-QUANTITY = ITEM-QUANTITY + SALES-UPDATE
-                IF UPDATED-QUANTITY < 0 THEN
-                    MOVE 0 TO UPDATED-QUANTITY
+                IF SKIP-RECORD
+                    PERFORM 1400-CHECK-RESUME-POINT
+                ELSE
+                    PERFORM 5510-INTERACTIVE-APPLY-AND-REWRITE
                 END-IF
-                STRING ITEM-ID " " ITEM-NAME " " UPDATED-QUANTITY DELIMITED BY SIZE INTO UPDATED-INVENTORY-RECORD
-                WRITE UPDATED-INVENTORY-RECORD
         END-READ
-    END-PERFORM
-    CLOSE INVENTORY-FILE
-          UPDATED-INVENTORY-FILE
-    STOP RUN.
+    END-PERFORM.
+
+5510-INTERACTIVE-APPLY-AND-REWRITE.
+    MOVE ITEM-QUANTITY TO OLD-QUANTITY
+    SET ITEM-NOT-CHANGED TO TRUE
+    PERFORM 2100-APPLY-INTERACTIVE-TRANSACTION
+    MOVE UPDATED-QUANTITY TO ITEM-QUANTITY
+    REWRITE INVENTORY-RECORD
+    IF ITEM-CHANGED
+        PERFORM 4000-WRITE-AUDIT-RECORD
+    END-IF
+    PERFORM 1600-UPDATE-CHECKPOINT.
+
+6000-WRITE-SNAPSHOT.
+    SET NOT-EOF TO TRUE
+    MOVE 0 TO ITEM-ID
+    MOVE LOW-VALUES TO LOCATION-CODE
+    START INVENTORY-FILE KEY IS NOT LESS THAN ITEM-KEY
+        INVALID KEY
+            SET EOF TO TRUE
+    END-START
+    PERFORM UNTIL EOF
+        READ INVENTORY-FILE NEXT RECORD
+            AT END
+                SET EOF TO TRUE
+            NOT AT END
+                PERFORM 6010-WRITE-SNAPSHOT-RECORD
+        END-READ
+    END-PERFORM.
+
+6010-WRITE-SNAPSHOT-RECORD.
+    MOVE SPACES TO UPDATED-INVENTORY-RECORD
+    STRING ITEM-ID " " LOCATION-CODE " " ITEM-NAME " " ITEM-QUANTITY
+        " " UNIT-PRICE DELIMITED BY SIZE INTO UPDATED-INVENTORY-RECORD
+    WRITE UPDATED-INVENTORY-RECORD.
+
+1000-OPEN-TRANSACTIONS.
+    OPEN INPUT TRANSACTIONS-FILE
+    IF TRANS-FILE-STATUS = '35'
+        SET INTERACTIVE-MODE TO TRUE
+    ELSE
+        IF TRANS-FILE-STATUS NOT = '00'
+            DISPLAY "TRANSACTIONS.DAT COULD NOT BE OPENED - STATUS " TRANS-FILE-STATUS
+            STOP RUN
+        END-IF
+        SET BATCH-MODE TO TRUE
+        PERFORM 1100-LOAD-TRANSACTIONS
+    END-IF.
+
+1200-OPEN-AUDIT-FILE.
+    OPEN EXTEND AUDIT-FILE
+    IF AUDIT-FILE-STATUS = '35'
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF AUDIT-FILE-STATUS NOT = '00'
+        DISPLAY "AUDIT.DAT COULD NOT BE OPENED - STATUS " AUDIT-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+1250-OPEN-EXCEPTIONS-FILE.
+    IF RESTART-MODE
+        OPEN EXTEND EXCEPTIONS-FILE
+        IF EXCEPTIONS-FILE-STATUS = '35'
+            OPEN OUTPUT EXCEPTIONS-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT EXCEPTIONS-FILE
+    END-IF
+    IF EXCEPTIONS-FILE-STATUS NOT = '00'
+        DISPLAY "EXCEPTIONS.DAT COULD NOT BE OPENED - STATUS " EXCEPTIONS-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+1300-READ-CHECKPOINT.
+    SET NOT-RESTART-MODE TO TRUE
+    SET DONT-SKIP-RECORD TO TRUE
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-FILE-STATUS NOT = '35'
+        IF CHECKPOINT-FILE-STATUS NOT = '00'
+            DISPLAY "CHECKPOINT.DAT COULD NOT BE OPENED - STATUS " CHECKPOINT-FILE-STATUS
+            STOP RUN
+        END-IF
+        READ CHECKPOINT-FILE INTO CKPT-TEMP-RECORD
+            AT END
+                CONTINUE
+            NOT AT END
+                UNSTRING CKPT-TEMP-RECORD DELIMITED BY ALL SPACES
+                    INTO LAST-CKPT-ITEM-ID, LAST-CKPT-LOCATION-CODE, CKPT-STATUS-FLAG
+                IF CKPT-INCOMPLETE
+                    SET RESTART-MODE TO TRUE
+                    SET SKIP-RECORD TO TRUE
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+1400-CHECK-RESUME-POINT.
+    IF ITEM-ID = LAST-CKPT-ITEM-ID AND LOCATION-CODE = LAST-CKPT-LOCATION-CODE
+        SET DONT-SKIP-RECORD TO TRUE
+    END-IF.
+
+1500-WRITE-CHECKPOINT-COMPLETE.
+    SET CKPT-COMPLETE TO TRUE
+    MOVE SPACES TO CKPT-TEMP-RECORD
+    STRING LAST-CKPT-ITEM-ID " " LAST-CKPT-LOCATION-CODE " " CKPT-STATUS-FLAG
+        DELIMITED BY SIZE INTO CKPT-TEMP-RECORD
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE CKPT-TEMP-RECORD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+1600-UPDATE-CHECKPOINT.
+    MOVE ITEM-ID TO LAST-CKPT-ITEM-ID
+    MOVE LOCATION-CODE TO LAST-CKPT-LOCATION-CODE
+    SET CKPT-INCOMPLETE TO TRUE
+    MOVE SPACES TO CKPT-TEMP-RECORD
+    STRING LAST-CKPT-ITEM-ID " " LAST-CKPT-LOCATION-CODE " " CKPT-STATUS-FLAG
+        DELIMITED BY SIZE INTO CKPT-TEMP-RECORD
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE CKPT-TEMP-RECORD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+1100-LOAD-TRANSACTIONS.
+    PERFORM UNTIL TRANS-EOF
+        READ TRANSACTIONS-FILE INTO TRANS-TEMP-RECORD
+            AT END
+                SET TRANS-EOF TO TRUE
+            NOT AT END
+                PERFORM 1150-VALIDATE-TRANSACTION
+                IF TRANS-RECORD-VALID AND TRANS-COUNT >= 1000
+                    SET TRANS-RECORD-INVALID TO TRUE
+                    MOVE "TRANS TABLE FULL" TO TRANS-REJECT-REASON
+                END-IF
+                IF TRANS-RECORD-INVALID
+                    PERFORM 1160-WRITE-TRANS-EXCEPTION
+                ELSE
+                    ADD 1 TO TRANS-COUNT
+                    MOVE RAW-TRANS-ITEM-ID TO TRANS-ITEM-ID (TRANS-COUNT)
+                    MOVE RAW-TRANS-LOCATION-CODE TO TRANS-LOCATION-CODE (TRANS-COUNT)
+                    MOVE RAW-TRANS-QTY-CHANGE TO TRANS-QTY-CHANGE (TRANS-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM.
+
+1150-VALIDATE-TRANSACTION.
+    SET TRANS-RECORD-VALID TO TRUE
+    MOVE SPACES TO TRANS-REJECT-REASON
+    MOVE SPACES TO RAW-TRANS-ITEM-ID RAW-TRANS-LOCATION-CODE RAW-TRANS-OVERFLOW
+    MOVE SPACES TO TRANS-ITEM-ID-STG TRANS-LOCATION-STG TRANS-QTY-STG
+    MOVE 0 TO TRANS-FIELD-COUNT TRANS-ITEM-ID-LEN TRANS-LOCATION-LEN TRANS-QTY-LEN
+    MOVE 0 TO RAW-TRANS-QTY-CHANGE
+    UNSTRING TRANS-TEMP-RECORD DELIMITED BY ALL SPACES
+        INTO TRANS-ITEM-ID-STG COUNT IN TRANS-ITEM-ID-LEN,
+             TRANS-LOCATION-STG COUNT IN TRANS-LOCATION-LEN,
+             TRANS-QTY-STG COUNT IN TRANS-QTY-LEN,
+             RAW-TRANS-OVERFLOW
+        TALLYING IN TRANS-FIELD-COUNT
+    IF TRANS-FIELD-COUNT NOT = 3
+        SET TRANS-RECORD-INVALID TO TRUE
+        MOVE "FIELD COUNT" TO TRANS-REJECT-REASON
+    ELSE
+        IF TRANS-ITEM-ID-LEN > 5 OR TRANS-LOCATION-LEN > 3 OR TRANS-QTY-LEN > 5
+            SET TRANS-RECORD-INVALID TO TRUE
+            MOVE "FIELD TOO LONG" TO TRANS-REJECT-REASON
+        ELSE
+            MOVE TRANS-ITEM-ID-STG TO RAW-TRANS-ITEM-ID
+            MOVE TRANS-LOCATION-STG TO RAW-TRANS-LOCATION-CODE
+            MOVE TRANS-QTY-STG TO RAW-TRANS-QTY-CHANGE
+            IF RAW-TRANS-ITEM-ID IS NOT NUMERIC
+                SET TRANS-RECORD-INVALID TO TRUE
+                MOVE "NON-NUMERIC ITEM-ID" TO TRANS-REJECT-REASON
+            ELSE
+                IF RAW-TRANS-QTY-CHANGE IS NOT NUMERIC
+                    SET TRANS-RECORD-INVALID TO TRUE
+                    MOVE "NON-NUMERIC QTY" TO TRANS-REJECT-REASON
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+1160-WRITE-TRANS-EXCEPTION.
+    MOVE SPACES TO EXCEPTIONS-RECORD
+    STRING TRANS-TEMP-RECORD " " TRANS-REJECT-REASON
+        DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+    WRITE EXCEPTIONS-RECORD.
+
+2100-APPLY-INTERACTIVE-TRANSACTION.
+    DISPLAY "Item: " ITEM-NAME ", Quantity: " ITEM-QUANTITY
+    DISPLAY "Enter sales (-) or new stock (+) for " ITEM-NAME ": "
+    ACCEPT SALES-UPDATE
+    MOVE SALES-UPDATE TO APPLIED-DELTA
+    SET ITEM-CHANGED TO TRUE
+    COMPUTE UPDATED-QUANTITY = ITEM-QUANTITY + SALES-UPDATE
+    IF UPDATED-QUANTITY < 0 THEN
+        MOVE 0 TO UPDATED-QUANTITY
+    END-IF.
+
+4000-WRITE-AUDIT-RECORD.
+    ACCEPT RUN-DATE FROM DATE
+    ACCEPT RUN-TIME FROM TIME
+    MOVE SPACES TO AUDIT-RECORD
+    STRING ITEM-ID " " LOCATION-CODE " " OLD-QUANTITY " " APPLIED-DELTA " " UPDATED-QUANTITY
+        " " RUN-DATE RUN-TIME DELIMITED BY SIZE INTO AUDIT-RECORD
+    WRITE AUDIT-RECORD.
